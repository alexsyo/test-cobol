@@ -8,10 +8,49 @@ DATE-WRITTEN.02/05/2020
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT EnemyFile ASSIGN TO "enemies.txt"
+       SELECT OPTIONAL EnemyFile ASSIGN TO Current-Enemy-File
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS Enemy-File-Status.
+
+       SELECT EnemyIndexFile ASSIGN TO "enemyidx.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IX-Name
+           FILE STATUS IS Enemy-Index-Status.
+
+       SELECT OPTIONAL StageFile ASSIGN TO "stages.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT CheckpointFile ASSIGN TO "checkpoint.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS Checkpoint-Status.
+
+       SELECT ReportFile ASSIGN TO "battlerpt.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT RejectFile ASSIGN TO "rejects.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
+       SELECT PlayerFile ASSIGN TO "players.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS PName
+           FILE STATUS IS Player-File-Status.
+
+       SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       SELECT ActionFile ASSIGN TO "actions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS Action-File-Status.
+
 
 DATA DIVISION.
 FILE SECTION.
@@ -21,7 +60,102 @@ FD EnemyFile.
        02 Action PIC X(6).
        02 Attack PIC S99.
        02 Defence PIC S99.
-       02 Health PIC S99.       
+       02 Health PIC S99.
+
+FD EnemyIndexFile.
+01 Enemy-Index-Rec.
+       02 IX-Name PIC X(10).
+       02 IX-Action PIC X(6).
+       02 IX-Attack PIC S99.
+       02 IX-Defence PIC S99.
+       02 IX-Health PIC S99.
+
+FD StageFile.
+01 Stage-Rec PIC X(20).
+
+FD CheckpointFile.
+*>   The stage is identified by its enemy-file name, not a positional
+*>   index into Stage-Table, so an operator reordering or editing
+*>   stages.txt between the abend and the restart does not cause a
+*>   restart to reposition against the wrong stage file.
+01 Checkpoint-Rec.
+       02 Checkpoint-Stage-File PIC X(20).
+       02 FILLER PIC X(1).
+       02 Checkpoint-Enemy-Field PIC X(10).
+
+FD ReportFile.
+*>   RLast-Action / REnemy-Last-Action carry the action each side took
+*>   in the encounter's final round (this is a one-line-per-encounter
+*>   summary, not a round-by-round log); the full round-by-round
+*>   history is in AuditFile, written by WriteAuditLine.
+01 Report-Line.
+       02 RPlayer-Name PIC X(10).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 REnemy-Name PIC X(10).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 RLast-Action PIC X(6).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 REnemy-Last-Action PIC X(6).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 RPlayer-Attack PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 RPlayer-Defence PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 RPlayer-Health PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 REnemy-Attack PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 REnemy-Defence PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 REnemy-Health PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 ROutcome PIC X(10).
+
+FD RejectFile.
+01 Reject-Line.
+       02 RejName PIC X(10).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 RejReason-Code PIC X(2).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 RejReason-Text PIC X(30).
+
+FD PlayerFile.
+01 Player-Master.
+       02 PName PIC X(10).
+       02 PAttack PIC S99.
+       02 PDefence PIC S99.
+       02 PHealth PIC S99.
+
+FD AuditFile.
+01 Audit-Line.
+       02 Audit-Date PIC X(8).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Time PIC X(8).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Attacker-Name PIC X(10).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Defender-Name PIC X(10).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Action PIC X(6).
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Attacker-Health-Before PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Attacker-Health-After PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Attacker-Defence-Before PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Attacker-Defence-After PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Defender-Health-Before PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Defender-Health-After PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Defender-Defence-Before PIC -99.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 Audit-Defender-Defence-After PIC -99.
+
+FD ActionFile.
+01 Action-Rec PIC X(10).
 
 WORKING-STORAGE SECTION.
 01 Player.
@@ -33,50 +167,603 @@ WORKING-STORAGE SECTION.
 
 01 EOF PIC X(1).
 
+01 Current-Enemy-File PIC X(20) VALUE "enemies.txt".
+01 Enemy-File-Status PIC X(2) VALUE SPACES.
+01 Enemy-Index-Status PIC X(2) VALUE SPACES.
+01 Skip-Done PIC X(1) VALUE 'N'.
+01 Build-Stage-Index PIC 9(2) VALUE 0.
+
+01 Stage-Table.
+       02 Stage-Entry OCCURS 20 TIMES PIC X(20).
+01 Stage-Count PIC 9(2) VALUE 0.
+01 Stage-Index PIC 9(2) VALUE 0.
+01 Stage-EOF PIC X(1) VALUE 'N'.
+
+01 Checkpoint-Status PIC X(2).
+01 Checkpoint-Present PIC X(1) VALUE 'N'.
+01 Checkpoint-Stage-Name PIC X(20) VALUE SPACES.
+01 Checkpoint-Stage-Index PIC 9(2) VALUE 0.
+01 Last-Completed-Enemy PIC X(10) VALUE SPACES.
+
+01 Run-Parm PIC X(40) VALUE SPACES.
+01 Parm-Word-1 PIC X(10) VALUE SPACES.
+01 Parm-Word-2 PIC X(10) VALUE SPACES.
+01 Parm-Word-3 PIC X(10) VALUE SPACES.
+01 Lookup-Mode PIC X(1) VALUE 'N'.
+01 Lookup-Enemy-Name PIC X(10) VALUE SPACES.
+01 Batch-Mode PIC X(1) VALUE 'N'.
+
+01 Encounter-Outcome PIC X(10) VALUE SPACES.
+
+01 Enemy-Valid PIC X(1) VALUE 'Y'.
+01 Reject-Reason-Code PIC X(2) VALUE SPACES.
+01 Reject-Reason-Text PIC X(30) VALUE SPACES.
+
+01 Player-File-Status PIC X(2).
+01 Action-File-Status PIC X(2).
+
+01 Current-Attacker-Name PIC X(10).
+01 Current-Defender-Name PIC X(10).
+01 Current-Action PIC X(6).
+01 Attacker-Health-Before PIC S99.
+01 Attacker-Health-After PIC S99.
+01 Attacker-Defence-Before PIC S99.
+01 Attacker-Defence-After PIC S99.
+01 Defender-Health-Before PIC S99.
+01 Defender-Health-After PIC S99.
+01 Defender-Defence-Before PIC S99.
+01 Defender-Defence-After PIC S99.
+
+01 Exec-Result PIC X(10).
+01 Exec-Damage PIC S99.
+01 Flee-Requested PIC X(1) VALUE 'N'.
+
+01 Total-Records-Read PIC 9(5) VALUE 0.
+01 Total-Records-Rejected PIC 9(5) VALUE 0.
+01 Total-Enemies-Defeated PIC 9(5) VALUE 0.
+01 Total-Player-Fainted PIC 9(5) VALUE 0.
+01 Total-Damage-To-Enemy PIC 9(7) VALUE 0.
+01 Total-Damage-To-Player PIC 9(7) VALUE 0.
+
 
 PROCEDURE DIVISION.
 Main.
-       DISPLAY "Enter your name: " WITH NO ADVANCING.
-       ACCEPT Name OF Player.
+       ACCEPT Run-Parm FROM COMMAND-LINE.
+       PERFORM ParseRunParm.
+
+       IF Batch-Mode = 'Y' THEN
+           OPEN INPUT ActionFile
+           IF Action-File-Status NOT = "00" THEN
+               DISPLAY "Unable to open action file actions.txt (status "
+                   Action-File-Status "), cannot run in batch mode"
+               STOP RUN
+           END-IF
+           READ ActionFile INTO Name OF Player
+               AT END MOVE SPACES TO Name OF Player
+           END-READ
+       ELSE
+           DISPLAY "Enter your name: " WITH NO ADVANCING
+           ACCEPT Name OF Player
+       END-IF.
        DISPLAY "Welcome " Name OF Player.
 
+       PERFORM LoadPlayer.
+       PERFORM LoadStages.
+
+       OPEN OUTPUT ReportFile.
+       OPEN OUTPUT RejectFile.
+       OPEN OUTPUT AuditFile.
+
+       IF Lookup-Mode = 'Y'
+           PERFORM BuildEnemyIndex
+           OPEN INPUT EnemyIndexFile
+           IF Enemy-Index-Status = "00" THEN
+               PERFORM LookupEncounter
+               CLOSE EnemyIndexFile
+           ELSE
+               DISPLAY "Unable to open enemy index file (status "
+                   Enemy-Index-Status "), lookup cannot proceed"
+           END-IF
+       ELSE
+           PERFORM LoadCheckpoint
+           PERFORM ResolveCheckpointStage
+           MOVE 1 TO Stage-Index
+
+           PERFORM UNTIL Stage-Index > Stage-Count OR Health OF Player <= 0
+               IF Checkpoint-Present = 'Y' AND Stage-Index < Checkpoint-Stage-Index
+                   CONTINUE
+               ELSE
+                   PERFORM ProcessStage
+               END-IF
+               ADD 1 TO Stage-Index
+           END-PERFORM
+
+           IF Health OF Player > 0
+               PERFORM ClearCheckpoint
+           END-IF
+       END-IF.
+
+       CLOSE ReportFile.
+       CLOSE RejectFile.
+       CLOSE AuditFile.
+       IF Batch-Mode = 'Y'
+           CLOSE ActionFile
+       END-IF.
+
+       PERFORM SavePlayer.
+       PERFORM DisplayTotals.
+
+       STOP RUN.
+
+*>   Prints the job's control totals at STOP RUN so the run can be
+*>   reconciled against the EnemyFile record count the same way any
+*>   other batch job is balanced. When a checkpoint was honoured, the
+*>   stages before it were never reopened, so the totals cover only
+*>   the portion of the campaign run since the restart - that is
+*>   flagged explicitly rather than left to look like a full-run count.
+DisplayTotals.
+       DISPLAY SPACE.
+       DISPLAY "=== END OF RUN CONTROL TOTALS ===".
+       IF Checkpoint-Present = 'Y' THEN
+           DISPLAY "NOTE: this run resumed from a checkpoint - totals "
+               "below cover only the stages processed since the "
+               "restart, not the whole campaign."
+       END-IF.
+       DISPLAY "Enemy records read .......: " Total-Records-Read.
+       DISPLAY "Enemy records rejected ...: " Total-Records-Rejected.
+       DISPLAY "Enemies defeated .........: " Total-Enemies-Defeated.
+       DISPLAY "Player fainted count .....: " Total-Player-Fainted.
+       DISPLAY "Damage dealt to enemies ..: " Total-Damage-To-Enemy.
+       DISPLAY "Damage received by player : " Total-Damage-To-Player.
+
+*>   Runs the whole roster of one stage's EnemyFile, in the order
+*>   ops laid the enemies out in the file, carrying the same Player
+*>   record's stats forward into the next stage.
+ProcessStage.
+       MOVE Stage-Entry(Stage-Index) TO Current-Enemy-File.
+       MOVE 'N' TO EOF.
        OPEN INPUT EnemyFile.
+       IF Enemy-File-Status NOT = "00" THEN
+           DISPLAY "Unable to open enemy file " Current-Enemy-File
+               " (status " Enemy-File-Status ") - skipping stage"
+       ELSE
+           PERFORM PositionEnemyFile
+
            PERFORM UNTIL EOF = 'Y' OR Health OF Player <= 0
-               Read EnemyFile Into Enemy
+               READ EnemyFile INTO Enemy
                    AT END MOVE 'Y' TO EOF
                    NOT AT END
-                       PERFORM EnemyEncounter
+                       ADD 1 TO Total-Records-Read
+                       PERFORM ValidateEnemy
+                       IF Enemy-Valid = 'Y'
+                           PERFORM EnemyEncounter
+                           IF Health OF Enemy <= 0
+                               MOVE Name OF Enemy TO Last-Completed-Enemy
+                               PERFORM SaveCheckpoint
+                           END-IF
+                       ELSE
+                           PERFORM RejectEnemy
+                       END-IF
                END-READ
            END-PERFORM
-       CLOSE EnemyFile.
-       STOP RUN.
+
+           CLOSE EnemyFile
+       END-IF.
+
+*>   Reads the stage control file listing enemy-wave files to run in
+*>   sequence; when there is none, falls back to the single legacy
+*>   enemies.txt roster.
+LoadStages.
+       MOVE 0 TO Stage-Count.
+       MOVE 'N' TO Stage-EOF.
+       OPEN INPUT StageFile.
+       PERFORM UNTIL Stage-EOF = 'Y'
+           READ StageFile INTO Stage-Rec
+               AT END MOVE 'Y' TO Stage-EOF
+               NOT AT END
+                   IF Stage-Count >= 20 THEN
+                       DISPLAY "stages.txt lists more than 20 stages - "
+                           "only the first 20 will run"
+                       MOVE 'Y' TO Stage-EOF
+                   ELSE
+                       ADD 1 TO Stage-Count
+                       MOVE Stage-Rec TO Stage-Entry(Stage-Count)
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE StageFile.
+       IF Stage-Count = 0 THEN
+           MOVE 1 TO Stage-Count
+           MOVE "enemies.txt" TO Stage-Entry(1)
+       END-IF.
+
+*>   Loads the player's stats from the master file so progress
+*>   carries over from one run to the next; a name seen for the
+*>   first time gets a brand-new record with the starting stats.
+LoadPlayer.
+       OPEN I-O PlayerFile.
+       IF Player-File-Status = "35" THEN
+           OPEN OUTPUT PlayerFile
+           CLOSE PlayerFile
+           OPEN I-O PlayerFile
+       END-IF.
+
+       MOVE Name OF Player TO PName.
+       READ PlayerFile
+           INVALID KEY
+               PERFORM CreateNewPlayer
+           NOT INVALID KEY
+               MOVE PAttack TO Attack OF Player
+               MOVE PDefence TO Defence OF Player
+               MOVE PHealth TO Health OF Player
+       END-READ.
+
+*>   Writes a starting master record the first time a player name
+*>   is seen, using the same defaults the character always used to
+*>   start with.
+CreateNewPlayer.
+       DISPLAY "New player - creating master record for " Name OF Player.
+       MOVE Name OF Player TO PName.
+       MOVE Attack OF Player TO PAttack.
+       MOVE Defence OF Player TO PDefence.
+       MOVE Health OF Player TO PHealth.
+       WRITE Player-Master.
+
+*>   Rewrites the player's current stats to the master file without
+*>   closing it, so progress can be persisted mid-run (at each
+*>   checkpoint) as well as at STOP RUN.
+PersistPlayerStats.
+       MOVE Name OF Player TO PName.
+       MOVE Attack OF Player TO PAttack.
+       MOVE Defence OF Player TO PDefence.
+       MOVE Health OF Player TO PHealth.
+       REWRITE Player-Master.
+
+*>   Writes the player's final stats back to the master file so the
+*>   next run picks up where this one left off.
+SavePlayer.
+       PERFORM PersistPlayerStats.
+       CLOSE PlayerFile.
+
+*>   Looks at the command-line PARM to decide the run mode: BATCH
+*>   drives the run from ActionFile instead of ACCEPT, and LOOKUP
+*>   (standalone or after BATCH) re-fights one named enemy instead of
+*>   the whole roster.
+ParseRunParm.
+       MOVE SPACES TO Parm-Word-1 Parm-Word-2 Parm-Word-3.
+       UNSTRING Run-Parm DELIMITED BY SPACE
+           INTO Parm-Word-1 Parm-Word-2 Parm-Word-3.
+
+       MOVE 'N' TO Batch-Mode.
+       MOVE 'N' TO Lookup-Mode.
+
+       IF Parm-Word-1 = "BATCH" THEN
+           MOVE 'Y' TO Batch-Mode
+           IF Parm-Word-2 = "LOOKUP" THEN
+               MOVE 'Y' TO Lookup-Mode
+               MOVE Parm-Word-3 TO Lookup-Enemy-Name
+           END-IF
+       ELSE IF Parm-Word-1 = "LOOKUP" THEN
+           MOVE 'Y' TO Lookup-Mode
+           MOVE Parm-Word-2 TO Lookup-Enemy-Name.
+
+*>   Builds a keyed index across every configured stage's enemy file
+*>   so LOOKUP mode can find one named enemy no matter which stage it
+*>   lives in, instead of only ever searching the first stage.
+BuildEnemyIndex.
+       OPEN OUTPUT EnemyIndexFile.
+       IF Enemy-Index-Status NOT = "00" THEN
+           DISPLAY "Unable to create enemy index file (status "
+               Enemy-Index-Status "), lookup index will be empty"
+       ELSE
+           MOVE 1 TO Build-Stage-Index
+           PERFORM UNTIL Build-Stage-Index > Stage-Count
+               MOVE Stage-Entry(Build-Stage-Index) TO Current-Enemy-File
+               OPEN INPUT EnemyFile
+               IF Enemy-File-Status = "00" THEN
+                   MOVE 'N' TO EOF
+                   PERFORM UNTIL EOF = 'Y'
+                       READ EnemyFile INTO Enemy
+                           AT END MOVE 'Y' TO EOF
+                           NOT AT END
+                               MOVE Name OF Enemy TO IX-Name
+                               MOVE Action OF Enemy TO IX-Action
+                               MOVE Attack OF Enemy TO IX-Attack
+                               MOVE Defence OF Enemy TO IX-Defence
+                               MOVE Health OF Enemy TO IX-Health
+                               WRITE Enemy-Index-Rec
+                                   INVALID KEY
+                                       DISPLAY "Duplicate enemy name "
+                                           IX-Name " in " Current-Enemy-File
+                                           " - keeping first occurrence"
+                               END-WRITE
+                   END-READ
+               END-PERFORM
+               CLOSE EnemyFile
+           ELSE
+               DISPLAY "Unable to open enemy file " Current-Enemy-File
+                   " for indexing (status " Enemy-File-Status ")"
+           END-IF
+           ADD 1 TO Build-Stage-Index
+           END-PERFORM
+           CLOSE EnemyIndexFile
+       END-IF.
+
+*>   Re-fights (or inspects) one specific enemy by key instead of
+*>   replaying the whole roster sequentially.
+LookupEncounter.
+       MOVE Lookup-Enemy-Name TO IX-Name.
+       READ EnemyIndexFile
+           INVALID KEY
+               DISPLAY "Enemy not found: " Lookup-Enemy-Name
+           NOT INVALID KEY
+               ADD 1 TO Total-Records-Read
+               MOVE IX-Name TO Name OF Enemy
+               MOVE IX-Action TO Action OF Enemy
+               MOVE IX-Attack TO Attack OF Enemy
+               MOVE IX-Defence TO Defence OF Enemy
+               MOVE IX-Health TO Health OF Enemy
+               PERFORM ValidateEnemy
+               IF Enemy-Valid = 'Y'
+                   PERFORM EnemyEncounter
+               ELSE
+                   PERFORM RejectEnemy
+               END-IF
+       END-READ.
+
+*>   Reads the checkpoint file left behind by a prior run, if any,
+*>   so a restart can reposition past encounters already completed.
+LoadCheckpoint.
+       MOVE 'N' TO Checkpoint-Present.
+       OPEN INPUT CheckpointFile.
+       IF Checkpoint-Status = "00"
+           READ CheckpointFile
+               AT END MOVE 'N' TO Checkpoint-Present
+               NOT AT END
+                   MOVE 'Y' TO Checkpoint-Present
+                   MOVE Checkpoint-Stage-File TO Checkpoint-Stage-Name
+                   MOVE Checkpoint-Enemy-Field TO Last-Completed-Enemy
+           END-READ
+           CLOSE CheckpointFile
+       END-IF.
+
+*>   Matches the checkpointed stage file against the stage list just
+*>   loaded from (possibly edited) stages.txt, so a restart honours
+*>   the stage the checkpoint was actually written against even if
+*>   stages.txt has since been reordered or had entries inserted or
+*>   removed.
+ResolveCheckpointStage.
+       MOVE 0 TO Checkpoint-Stage-Index.
+       IF Checkpoint-Present = 'Y' THEN
+           MOVE 1 TO Stage-Index
+           PERFORM UNTIL Stage-Index > Stage-Count OR Checkpoint-Stage-Index NOT = 0
+               IF Stage-Entry(Stage-Index) = Checkpoint-Stage-Name THEN
+                   MOVE Stage-Index TO Checkpoint-Stage-Index
+               END-IF
+               ADD 1 TO Stage-Index
+           END-PERFORM
+           IF Checkpoint-Stage-Index = 0 THEN
+               DISPLAY "Checkpointed stage file " Checkpoint-Stage-Name
+                   " is no longer in stages.txt - restarting from the top"
+               MOVE 'N' TO Checkpoint-Present
+           END-IF
+       END-IF.
+
+*>   Positions the EnemyFile cursor past the last enemy that was
+*>   successfully completed before the prior run stopped, by reading
+*>   (and discarding) records in file order up to and including it;
+*>   when this stage has no checkpoint to honour, the roster is left
+*>   positioned at the top, in the order ops laid it out. If the
+*>   checkpointed enemy is no longer found in the file (removed,
+*>   renamed, or the file truncated between the abend and the
+*>   restart), the skip runs to AT END without ever finding it - that
+*>   is treated the same as a stage no longer in stages.txt: warn and
+*>   fall back to processing the whole stage from the top, rather than
+*>   silently dropping the rest of the roster.
+PositionEnemyFile.
+       MOVE 'N' TO Skip-Done.
+       IF Checkpoint-Present = 'Y' AND Stage-Index = Checkpoint-Stage-Index THEN
+           PERFORM UNTIL Skip-Done = 'Y' OR EOF = 'Y'
+               READ EnemyFile INTO Enemy
+                   AT END MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF Name OF Enemy = Last-Completed-Enemy THEN
+                           MOVE 'Y' TO Skip-Done
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF Skip-Done = 'N' THEN
+               DISPLAY "Checkpointed enemy " Last-Completed-Enemy
+                   " not found in " Current-Enemy-File
+                   " - restarting this stage from the top"
+               CLOSE EnemyFile
+               OPEN INPUT EnemyFile
+               MOVE 'N' TO EOF
+           END-IF
+       END-IF.
+
+*>   Records the stage and last enemy beaten so a restart can resume
+*>   right after it, and rewrites PlayerFile with the player's stats
+*>   at this same point so a restart resumes with the stats the
+*>   player actually had when the job stopped, not stale stats from
+*>   the previous full run's completion.
+SaveCheckpoint.
+       MOVE Current-Enemy-File TO Checkpoint-Stage-File.
+       MOVE Last-Completed-Enemy TO Checkpoint-Enemy-Field.
+       OPEN OUTPUT CheckpointFile.
+       WRITE Checkpoint-Rec.
+       CLOSE CheckpointFile.
+       PERFORM PersistPlayerStats.
+
+*>   Wipes the checkpoint once the whole roster has been cleared so
+*>   the next run starts fresh from the top of EnemyFile.
+ClearCheckpoint.
+       OPEN OUTPUT CheckpointFile.
+       CLOSE CheckpointFile.
+
+*>   Edit-checks an incoming Enemy record before it is allowed into
+*>   battle, the way any other batch input would be validated ahead
+*>   of processing.
+ValidateEnemy.
+       MOVE 'Y' TO Enemy-Valid.
+       IF Name OF Enemy = SPACES THEN
+           MOVE 'N' TO Enemy-Valid
+           MOVE "01" TO Reject-Reason-Code
+           MOVE "MISSING ENEMY NAME" TO Reject-Reason-Text
+       ELSE IF Attack OF Enemy NOT NUMERIC THEN
+           MOVE 'N' TO Enemy-Valid
+           MOVE "02" TO Reject-Reason-Code
+           MOVE "NON-NUMERIC ATTACK" TO Reject-Reason-Text
+       ELSE IF Defence OF Enemy NOT NUMERIC THEN
+           MOVE 'N' TO Enemy-Valid
+           MOVE "03" TO Reject-Reason-Code
+           MOVE "NON-NUMERIC DEFENCE" TO Reject-Reason-Text
+       ELSE IF Health OF Enemy NOT NUMERIC THEN
+           MOVE 'N' TO Enemy-Valid
+           MOVE "04" TO Reject-Reason-Code
+           MOVE "NON-NUMERIC HEALTH" TO Reject-Reason-Text
+       ELSE IF Health OF Enemy <= 0 THEN
+           MOVE 'N' TO Enemy-Valid
+           MOVE "05" TO Reject-Reason-Code
+           MOVE "HEALTH NOT POSITIVE" TO Reject-Reason-Text.
+
+*>   Routes a failed Enemy record to the exception file with a
+*>   reason code instead of letting it into EnemyEncounter.
+RejectEnemy.
+       MOVE Name OF Enemy TO RejName.
+       MOVE Reject-Reason-Code TO RejReason-Code.
+       MOVE Reject-Reason-Text TO RejReason-Text.
+       WRITE Reject-Line.
+       ADD 1 TO Total-Records-Rejected.
+       DISPLAY "Rejected enemy record: " Reject-Reason-Text.
 
 EnemyEncounter.
        DISPLAY "You encounter a " Name OF Enemy.
-       DISPLAY "Possible actions: attack, defend, rest".
+       DISPLAY "Possible actions: attack, defend, rest, heal, flee".
        DISPLAY SPACE.
+       MOVE SPACES TO Encounter-Outcome.
+       MOVE 'N' TO Flee-Requested.
        PERFORM FOREVER
            PERFORM ExecuteAction
            IF Health OF Player <= 0 THEN
                DISPLAY "You Fainted"
+               MOVE "LOSS" TO Encounter-Outcome
+               ADD 1 TO Total-Player-Fainted
                EXIT PERFORM
            ELSE IF Health OF Enemy <= 0 THEN
                DISPLAY Name OF Enemy " Fainted"
+               MOVE "WIN" TO Encounter-Outcome
+               ADD 1 TO Total-Enemies-Defeated
+               EXIT PERFORM
+           ELSE IF Flee-Requested = 'Y' THEN
+               DISPLAY "The battle ends early"
+               MOVE "FLED" TO Encounter-Outcome
                EXIT PERFORM
        END-PERFORM.
        DISPLAY Space.
+       PERFORM WriteReportLine.
+
+*>   Records one durable line per encounter with the final stats on
+*>   both sides and how the fight ended.
+WriteReportLine.
+       MOVE Name OF Player TO RPlayer-Name.
+       MOVE Name OF Enemy TO REnemy-Name.
+       MOVE Action OF Player TO RLast-Action.
+       MOVE Action OF Enemy TO REnemy-Last-Action.
+       MOVE Attack OF Player TO RPlayer-Attack.
+       MOVE Defence OF Player TO RPlayer-Defence.
+       MOVE Health OF Player TO RPlayer-Health.
+       MOVE Attack OF Enemy TO REnemy-Attack.
+       MOVE Defence OF Enemy TO REnemy-Defence.
+       MOVE Health OF Enemy TO REnemy-Health.
+       MOVE Encounter-Outcome TO ROutcome.
+       WRITE Report-Line.
 
 
 ExecuteAction.
-       DISPLAY "What do you do? " WITH NO ADVANCING.
-       Accept Action OF Player.
+       IF Batch-Mode = 'Y' THEN
+           READ ActionFile INTO Action OF Player
+               AT END MOVE "rest" TO Action OF Player
+           END-READ
+       ELSE
+           DISPLAY "What do you do? " WITH NO ADVANCING
+           ACCEPT Action OF Player
+       END-IF.
        DISPLAY SPACE.
-       CALL 'EXECUTE_ACTION' USING Player, Enemy.
-       CALL 'EXECUTE_ACTION' USING Enemy, Player.
+
+       MOVE Name OF Player TO Current-Attacker-Name.
+       MOVE Name OF Enemy TO Current-Defender-Name.
+       MOVE Action OF Player TO Current-Action.
+       MOVE Health OF Player TO Attacker-Health-Before.
+       MOVE Defence OF Player TO Attacker-Defence-Before.
+       MOVE Health OF Enemy TO Defender-Health-Before.
+       MOVE Defence OF Enemy TO Defender-Defence-Before.
+       CALL 'EXECUTE_ACTION' USING Player, Enemy, Exec-Result, Exec-Damage.
+       IF Exec-Damage > 0
+           ADD Exec-Damage TO Total-Damage-To-Enemy
+       END-IF.
+       MOVE Health OF Player TO Attacker-Health-After.
+       MOVE Defence OF Player TO Attacker-Defence-After.
+       MOVE Health OF Enemy TO Defender-Health-After.
+       MOVE Defence OF Enemy TO Defender-Defence-After.
+       PERFORM WriteAuditLine.
+       PERFORM HandleExecResult.
+
+       IF Flee-Requested = 'N' THEN
+           MOVE Name OF Enemy TO Current-Attacker-Name
+           MOVE Name OF Player TO Current-Defender-Name
+           MOVE Action OF Enemy TO Current-Action
+           MOVE Health OF Enemy TO Attacker-Health-Before
+           MOVE Defence OF Enemy TO Attacker-Defence-Before
+           MOVE Health OF Player TO Defender-Health-Before
+           MOVE Defence OF Player TO Defender-Defence-Before
+           CALL 'EXECUTE_ACTION' USING Enemy, Player, Exec-Result, Exec-Damage
+           IF Exec-Damage > 0
+               ADD Exec-Damage TO Total-Damage-To-Player
+           END-IF
+           MOVE Health OF Enemy TO Attacker-Health-After
+           MOVE Defence OF Enemy TO Attacker-Defence-After
+           MOVE Health OF Player TO Defender-Health-After
+           MOVE Defence OF Player TO Defender-Defence-After
+           PERFORM WriteAuditLine
+           PERFORM HandleExecResult
+       END-IF.
+
        DISPLAY SPACE.
 
        Display Name OF Player " life is: " Health OF Player.
        Display Name OF Enemy " life is: " Health OF Enemy.
        DISPLAY SPACE.
        DISPLAY SPACE.
-       DISPLAY SPACE.
\ No newline at end of file
+       DISPLAY SPACE.
+
+*>   Flags an unrecognized action back to the player instead of
+*>   silently burning the turn, and notes a flee so EnemyEncounter
+*>   can end the fight early.
+HandleExecResult.
+       IF Exec-Result = "INVALID" THEN
+           DISPLAY Current-Attacker-Name
+               " tried an unrecognized action (" Current-Action
+               ") and wasted the turn"
+       ELSE IF Exec-Result = "FLED" THEN
+           DISPLAY Current-Attacker-Name " flees from the battle!"
+           MOVE 'Y' TO Flee-Requested.
+
+*>   Logs one EXECUTE_ACTION call to the audit trail so a fight can
+*>   be reconstructed round by round instead of guessed from console
+*>   scrollback.
+WriteAuditLine.
+       ACCEPT Audit-Date FROM DATE YYYYMMDD.
+       ACCEPT Audit-Time FROM TIME.
+       MOVE Current-Attacker-Name TO Audit-Attacker-Name.
+       MOVE Current-Defender-Name TO Audit-Defender-Name.
+       MOVE Current-Action TO Audit-Action.
+       MOVE Attacker-Health-Before TO Audit-Attacker-Health-Before.
+       MOVE Attacker-Health-After TO Audit-Attacker-Health-After.
+       MOVE Attacker-Defence-Before TO Audit-Attacker-Defence-Before.
+       MOVE Attacker-Defence-After TO Audit-Attacker-Defence-After.
+       MOVE Defender-Health-Before TO Audit-Defender-Health-Before.
+       MOVE Defender-Health-After TO Audit-Defender-Health-After.
+       MOVE Defender-Defence-Before TO Audit-Defender-Defence-Before.
+       MOVE Defender-Defence-After TO Audit-Defender-Defence-After.
+       WRITE Audit-Line.

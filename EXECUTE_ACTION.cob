@@ -23,11 +23,17 @@ LINKAGE SECTION.
        02 LDefence PIC S99.
        02 LHealth PIC S99.
 
+01 LResult PIC X(10).
+01 LDamage PIC S99.
 
-PROCEDURE DIVISION USING LAttacker, LDefender.
+
+PROCEDURE DIVISION USING LAttacker, LDefender, LResult, LDamage.
 DISPLAY LName OF LAttacker LAction OF LAttacker.
 DISPLAY AttackSum.
 
+MOVE "OK" TO LResult.
+MOVE 0 TO LDamage.
+
 EVALUATE LAction OF LAttacker
        WHEN "attack"
            COMPUTE AttackSum = LAttack OF LAttacker - LDefence OF LDefender
@@ -39,10 +45,21 @@ EVALUATE LAction OF LAttacker
            IF LDefence OF LAttacker < 0
                THEN SET LDefence OF LAttacker TO ZERO
            END-IF
+           MOVE AttackSum TO LDamage
        WHEN "defend"
            COMPUTE LDefence OF LAttacker = LDefence OF LAttacker + 1
        WHEN "rest"
            COMPUTE LHealth OF LAttacker = LHealth OF LAttacker + 10
+       WHEN "heal"
+           COMPUTE LHealth OF LAttacker = LHealth OF LAttacker + 5
+           COMPUTE LDefence OF LAttacker = LDefence OF LAttacker - 2
+           IF LDefence OF LAttacker < 0
+               THEN SET LDefence OF LAttacker TO ZERO
+           END-IF
+       WHEN "flee"
+           MOVE "FLED" TO LResult
+       WHEN OTHER
+           MOVE "INVALID" TO LResult
 END-EVALUATE
 
 EXIT PROGRAM.
